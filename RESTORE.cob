@@ -0,0 +1,104 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. RESTORE.
+      *=================================================================
+      *==  OBJETIVO: RESTAURAR FILMES.dat A PARTIR DE UM BACKUP DATADO
+      *==            GERADO PELO PROGRAMA BACKUP
+      *==  AUTOR: GABRIEL CARVALHO
+      *=================================================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT BACKUP ASSIGN TO WRK-BACKUP-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BACKUP-STATUS.
+
+           SELECT FILMES ASSIGN TO "..\dados\FILMES.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FILMES-STATUS
+               RECORD KEY IS FILMES-CHAVE
+               ALTERNATE RECORD KEY IS TITULO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES.
+
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  BACKUP.
+       01  BACKUP-REG          PIC X(063).
+
+       FD  FILMES.
+       01  FILMES-REG.
+           05  FILMES-CHAVE.
+               10  CODFILME    PIC 9(005).
+           05  TITULO          PIC X(030).
+           05  GENERO          PIC X(008).
+           05  DURACAO         PIC 9(003).
+           05  DISTRIBUIDORA   PIC X(015).
+           05  NOTA            PIC 9(002).
+
+       WORKING-STORAGE             SECTION.
+       77  BACKUP-STATUS       PIC 9(002).
+       77  FILMES-STATUS       PIC 9(002).
+       77  WRK-BACKUP-PATH     PIC X(040).
+       77  WRK-DATA-BACKUP     PIC 9(008).
+       77  WRK-RESTAURADOS     PIC 9(007) VALUES ZEROS.
+       77  WRK-RESTAURADOS-ED  PIC ZZZ.ZZ9 VALUES ZEROS.
+
+       PROCEDURE                   DIVISION.
+       0001-PRINCIPAL              SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR-RESTAURACAO
+               UNTIL BACKUP-STATUS EQUAL 10.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR            SECTION.
+           DISPLAY "DATA DO BACKUP A RESTAURAR (AAAAMMDD): ".
+           ACCEPT WRK-DATA-BACKUP.
+
+           MOVE SPACES TO WRK-BACKUP-PATH.
+           STRING "..\dados\FILMES.dat." DELIMITED BY SIZE
+                  WRK-DATA-BACKUP        DELIMITED BY SIZE
+                  INTO WRK-BACKUP-PATH.
+
+           OPEN INPUT BACKUP.
+           IF BACKUP-STATUS NOT EQUAL 0
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE BACKUP: "
+                   BACKUP-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT FILMES.
+           IF FILMES-STATUS NOT EQUAL 0
+               DISPLAY "ERRO AO RECRIAR FILMES.dat: " FILMES-STATUS
+               STOP RUN
+           END-IF.
+
+           READ BACKUP.
+
+       0200-PROCESSAR-RESTAURACAO  SECTION.
+           MOVE BACKUP-REG TO FILMES-REG.
+           WRITE FILMES-REG
+               INVALID KEY
+                   DISPLAY "REGISTRO DUPLICADO, IGNORADO - CODFILME: "
+                       CODFILME
+               NOT INVALID KEY
+                   ADD 1 TO WRK-RESTAURADOS
+           END-WRITE.
+
+           READ BACKUP.
+
+       0300-FINALIZAR              SECTION.
+           CLOSE BACKUP.
+           CLOSE FILMES.
+
+           MOVE WRK-RESTAURADOS TO WRK-RESTAURADOS-ED.
+
+           DISPLAY "===================================".
+           DISPLAY "RESTAURACAO DE FILMES.dat CONCLUIDA".
+           DISPLAY "ARQUIVO ORIGEM......: " WRK-BACKUP-PATH.
+           DISPLAY "REGISTROS RESTAURADOS: " WRK-RESTAURADOS-ED.
+           DISPLAY "===================================".
