@@ -0,0 +1,196 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. CARGA.
+      *=================================================================
+      *==  OBJETIVO: CARGA EM LOTE DE FILMES.dat A PARTIR DE ARQUIVO
+      *==            SEQUENCIAL EXTERNO (LAYOUT IGUAL A FILMES-REG)
+      *==  AUTOR: GABRIEL CARVALHO
+      *=================================================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO "..\dados\CARGA.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ENTRADA-STATUS.
+
+           SELECT FILMES ASSIGN TO "..\dados\FILMES.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FILMES-STATUS
+               RECORD KEY IS FILMES-CHAVE
+               ALTERNATE RECORD KEY IS TITULO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES.
+
+           SELECT GENEROS ASSIGN TO "..\dados\GENEROS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS GENEROS-STATUS
+               RECORD KEY IS GENEROS-CHAVE.
+
+           SELECT DISTRIBUIDORAS ASSIGN TO "..\dados\DISTRIBUIDORAS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS DISTRIBUIDORAS-STATUS
+               RECORD KEY IS DISTRIBUIDORAS-CHAVE.
+
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  ENTRADA.
+       01  ENTRADA-REG.
+           05  ENTRADA-CODFILME        PIC 9(005).
+           05  ENTRADA-TITULO          PIC X(030).
+           05  ENTRADA-GENERO          PIC X(008).
+           05  ENTRADA-DURACAO         PIC 9(003).
+           05  ENTRADA-DISTRIBUIDORA   PIC X(015).
+           05  ENTRADA-NOTA            PIC 9(002).
+
+       FD  FILMES.
+       01  FILMES-REG.
+           05  FILMES-CHAVE.
+               10  CODFILME    PIC 9(005).
+           05  TITULO          PIC X(030).
+           05  GENERO          PIC X(008).
+           05  DURACAO         PIC 9(003).
+           05  DISTRIBUIDORA   PIC X(015).
+           05  NOTA            PIC 9(002).
+
+       FD  GENEROS.
+       01  GENEROS-REG.
+           05  GENEROS-CHAVE.
+               10  GENERO-COD      PIC X(008).
+           05  GENERO-DESC         PIC X(020).
+
+       FD  DISTRIBUIDORAS.
+       01  DISTRIBUIDORAS-REG.
+           05  DISTRIBUIDORAS-CHAVE.
+               10  DISTRIBUIDORA-COD  PIC X(015).
+           05  DISTRIBUIDORA-DESC     PIC X(030).
+
+       WORKING-STORAGE             SECTION.
+       77  ENTRADA-STATUS          PIC 9(002).
+       77  FILMES-STATUS           PIC 9(002).
+       77  GENEROS-STATUS          PIC 9(002).
+       77  DISTRIBUIDORAS-STATUS   PIC 9(002).
+       77  WRK-LIDOS               PIC 9(007) VALUES ZEROS.
+       77  WRK-CARGADOS            PIC 9(007) VALUES ZEROS.
+       77  WRK-DUPLICADOS          PIC 9(007) VALUES ZEROS.
+       77  WRK-REJEITADOS          PIC 9(007) VALUES ZEROS.
+       77  WRK-LIDOS-ED            PIC ZZZ.ZZ9 VALUES ZEROS.
+       77  WRK-CARGADOS-ED         PIC ZZZ.ZZ9 VALUES ZEROS.
+       77  WRK-DUPLICADOS-ED       PIC ZZZ.ZZ9 VALUES ZEROS.
+       77  WRK-REJEITADOS-ED       PIC ZZZ.ZZ9 VALUES ZEROS.
+       77  WRK-REG-VALIDO          PIC 9(001) VALUES ZEROS.
+
+       PROCEDURE                   DIVISION.
+       0001-PRINCIPAL              SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR-ENTRADA
+               UNTIL ENTRADA-STATUS EQUAL 10.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR            SECTION.
+           OPEN INPUT ENTRADA.
+           IF ENTRADA-STATUS NOT EQUAL 0
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE CARGA: "
+                   ENTRADA-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN I-O FILMES.
+           IF FILMES-STATUS EQUAL 35
+               OPEN OUTPUT FILMES
+               CLOSE FILMES
+               OPEN I-O FILMES
+           END-IF.
+
+           OPEN INPUT GENEROS.
+           IF GENEROS-STATUS NOT EQUAL 0
+               DISPLAY "ERRO AO ABRIR GENEROS.dat: " GENEROS-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT DISTRIBUIDORAS.
+           IF DISTRIBUIDORAS-STATUS NOT EQUAL 0
+               DISPLAY "ERRO AO ABRIR DISTRIBUIDORAS.dat: "
+                   DISTRIBUIDORAS-STATUS
+               STOP RUN
+           END-IF.
+
+           READ ENTRADA.
+
+       0200-PROCESSAR-ENTRADA      SECTION.
+           ADD 1 TO WRK-LIDOS.
+           MOVE 1 TO WRK-REG-VALIDO.
+
+           IF ENTRADA-TITULO EQUAL SPACES
+               MOVE 0 TO WRK-REG-VALIDO
+               DISPLAY "TITULO OBRIGATORIO, REJEITADO - CODFILME: "
+                   ENTRADA-CODFILME
+           END-IF.
+
+           IF ENTRADA-DURACAO EQUAL 0
+               MOVE 0 TO WRK-REG-VALIDO
+               DISPLAY "DURACAO INVALIDA, REJEITADO - CODFILME: "
+                   ENTRADA-CODFILME
+           END-IF.
+
+           MOVE ENTRADA-GENERO TO GENERO-COD.
+           READ GENEROS KEY IS GENEROS-CHAVE
+               INVALID KEY
+                   MOVE 0 TO WRK-REG-VALIDO
+                   DISPLAY "GENERO INVALIDO, REJEITADO - CODFILME: "
+                       ENTRADA-CODFILME
+           END-READ.
+
+           MOVE ENTRADA-DISTRIBUIDORA TO DISTRIBUIDORA-COD.
+           READ DISTRIBUIDORAS KEY IS DISTRIBUIDORAS-CHAVE
+               INVALID KEY
+                   MOVE 0 TO WRK-REG-VALIDO
+                   DISPLAY "DISTRIBUIDORA INVALIDA, REJEITADO - "
+                       "CODFILME: " ENTRADA-CODFILME
+           END-READ.
+
+           IF WRK-REG-VALIDO EQUAL 1
+               MOVE ENTRADA-CODFILME       TO CODFILME
+               MOVE ENTRADA-TITULO         TO TITULO
+               MOVE ENTRADA-GENERO         TO GENERO
+               MOVE ENTRADA-DURACAO        TO DURACAO
+               MOVE ENTRADA-DISTRIBUIDORA  TO DISTRIBUIDORA
+               MOVE ENTRADA-NOTA           TO NOTA
+
+               WRITE FILMES-REG
+                   INVALID KEY
+                       ADD 1 TO WRK-DUPLICADOS
+                       DISPLAY "DUPLICADO, IGNORADO - CODFILME: "
+                           ENTRADA-CODFILME
+                   NOT INVALID KEY
+                       ADD 1 TO WRK-CARGADOS
+               END-WRITE
+           ELSE
+               ADD 1 TO WRK-REJEITADOS
+           END-IF.
+
+           READ ENTRADA.
+
+       0300-FINALIZAR              SECTION.
+           CLOSE ENTRADA.
+           CLOSE FILMES.
+           CLOSE GENEROS.
+           CLOSE DISTRIBUIDORAS.
+
+           MOVE WRK-LIDOS      TO WRK-LIDOS-ED.
+           MOVE WRK-CARGADOS   TO WRK-CARGADOS-ED.
+           MOVE WRK-DUPLICADOS TO WRK-DUPLICADOS-ED.
+           MOVE WRK-REJEITADOS TO WRK-REJEITADOS-ED.
+
+           DISPLAY "===================================".
+           DISPLAY "CARGA DE FILMES.dat CONCLUIDA".
+           DISPLAY "REGISTROS LIDOS......: " WRK-LIDOS-ED.
+           DISPLAY "REGISTROS CARGADOS...: " WRK-CARGADOS-ED.
+           DISPLAY "REGISTROS DUPLICADOS.: " WRK-DUPLICADOS-ED.
+           DISPLAY "REGISTROS REJEITADOS.: " WRK-REJEITADOS-ED.
+           DISPLAY "===================================".
