@@ -0,0 +1,95 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. BACKUP.
+      *=================================================================
+      *==  OBJETIVO: BACKUP DE FILMES.dat EM ARQUIVO DATADO, A SER
+      *==            RODADO ANTES DAS CARGAS/RELATORIOS EM LOTE
+      *==  AUTOR: GABRIEL CARVALHO
+      *=================================================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT FILMES ASSIGN TO "..\dados\FILMES.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FILMES-STATUS
+               RECORD KEY IS FILMES-CHAVE.
+
+           SELECT BACKUP ASSIGN TO WRK-BACKUP-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BACKUP-STATUS.
+
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  FILMES.
+       01  FILMES-REG.
+           05  FILMES-CHAVE.
+               10  CODFILME    PIC 9(005).
+           05  TITULO          PIC X(030).
+           05  GENERO          PIC X(008).
+           05  DURACAO         PIC 9(003).
+           05  DISTRIBUIDORA   PIC X(015).
+           05  NOTA            PIC 9(002).
+
+       FD  BACKUP.
+       01  BACKUP-REG          PIC X(063).
+
+       WORKING-STORAGE             SECTION.
+       77  FILMES-STATUS       PIC 9(002).
+       77  BACKUP-STATUS       PIC 9(002).
+       77  WRK-BACKUP-PATH     PIC X(040).
+       77  WRK-DATA-HOJE       PIC 9(008).
+       77  WRK-GRAVADOS        PIC 9(007) VALUES ZEROS.
+       77  WRK-GRAVADOS-ED     PIC ZZZ.ZZ9 VALUES ZEROS.
+
+       PROCEDURE                   DIVISION.
+       0001-PRINCIPAL              SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR-BACKUP
+               UNTIL FILMES-STATUS EQUAL 10.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR            SECTION.
+           MOVE SPACES TO WRK-BACKUP-PATH.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-DATA-HOJE.
+           STRING "..\dados\FILMES.dat." DELIMITED BY SIZE
+                  WRK-DATA-HOJE          DELIMITED BY SIZE
+                  INTO WRK-BACKUP-PATH.
+
+           OPEN INPUT FILMES.
+           IF FILMES-STATUS NOT EQUAL 0
+               DISPLAY "ERRO AO ABRIR FILMES.dat: " FILMES-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT BACKUP.
+           IF BACKUP-STATUS NOT EQUAL 0
+               DISPLAY "ERRO AO CRIAR ARQUIVO DE BACKUP: "
+                   BACKUP-STATUS
+               STOP RUN
+           END-IF.
+
+           READ FILMES.
+
+       0200-PROCESSAR-BACKUP       SECTION.
+           MOVE FILMES-REG TO BACKUP-REG.
+           WRITE BACKUP-REG.
+           ADD 1 TO WRK-GRAVADOS.
+
+           READ FILMES.
+
+       0300-FINALIZAR              SECTION.
+           CLOSE FILMES.
+           CLOSE BACKUP.
+
+           MOVE WRK-GRAVADOS TO WRK-GRAVADOS-ED.
+
+           DISPLAY "===================================".
+           DISPLAY "BACKUP DE FILMES.dat CONCLUIDO".
+           DISPLAY "ARQUIVO GERADO......: " WRK-BACKUP-PATH.
+           DISPLAY "REGISTROS GRAVADOS..: " WRK-GRAVADOS-ED.
+           DISPLAY "===================================".
