@@ -15,14 +15,43 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                FILE STATUS IS FILMES-STATUS
-               RECORD KEY IS FILMES-CHAVE.
+               RECORD KEY IS FILMES-CHAVE
+               ALTERNATE RECORD KEY IS TITULO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES.
 
            SELECT RELATORIO ASSIGN TO "..\dados\FILMES.dat"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
+               ACCESS MODE IS DYNAMIC
                FILE STATUS IS FILMES2-STATUS
                RECORD KEY IS  FILMES2-CHAVE.
 
+           SELECT IMPRESSAO ASSIGN TO "..\dados\RELATORIO.prn"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS IMPRESSAO-STATUS.
+
+           SELECT GENEROS ASSIGN TO "..\dados\GENEROS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS GENEROS-STATUS
+               RECORD KEY IS GENEROS-CHAVE.
+
+           SELECT DISTRIBUIDORAS ASSIGN TO "..\dados\DISTRIBUIDORAS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS DISTRIBUIDORAS-STATUS
+               RECORD KEY IS DISTRIBUIDORAS-CHAVE.
+
+           SELECT ARQUIVO-CSV ASSIGN TO "..\dados\FILMES.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CSV-STATUS.
+
+           SELECT FILMES-LOG ASSIGN TO "..\dados\FILMES-LOG.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
        DATA                        DIVISION.
        FILE                        SECTION.
        FD  FILMES.
@@ -45,6 +74,52 @@
            05  DISTRIBUIDORA2   PIC X(015).
            05  NOTA2            PIC 9(002).
 
+       FD  IMPRESSAO.
+       01  IMPRESSAO-REG       PIC X(100).
+
+       FD  GENEROS.
+       01  GENEROS-REG.
+           05  GENEROS-CHAVE.
+               10  GENERO-COD      PIC X(008).
+           05  GENERO-DESC         PIC X(020).
+
+       FD  DISTRIBUIDORAS.
+       01  DISTRIBUIDORAS-REG.
+           05  DISTRIBUIDORAS-CHAVE.
+               10  DISTRIBUIDORA-COD  PIC X(015).
+           05  DISTRIBUIDORA-DESC     PIC X(030).
+
+       FD  ARQUIVO-CSV.
+       01  CSV-REG                PIC X(120).
+
+       FD  FILMES-LOG.
+       01  FILMES-LOG-REG.
+           05  LOG-DATA-HORA               PIC X(021).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  LOG-OPERACAO                PIC X(008).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  LOG-CODFILME                PIC 9(005).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  LOG-TITULO-ANT              PIC X(030).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  LOG-TITULO-NOVO             PIC X(030).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  LOG-GENERO-ANT              PIC X(008).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  LOG-GENERO-NOVO             PIC X(008).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  LOG-DURACAO-ANT             PIC 9(003).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  LOG-DURACAO-NOVO            PIC 9(003).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  LOG-DISTRIBUIDORA-ANT       PIC X(015).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  LOG-DISTRIBUIDORA-NOVO      PIC X(015).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  LOG-NOTA-ANT                PIC 9(002).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  LOG-NOTA-NOVO               PIC 9(002).
+
        WORKING-STORAGE             SECTION.
        77  WRK-OPCAO           PIC X(001).
        77  WRK-TITULO          PIC X(020) VALUES "MENU".
@@ -59,6 +134,81 @@
        77  WRK-PAGINA          PIC 9(005) VALUES ZEROS.
        77  WRK-PAGINA-ED       PIC ZZ.ZZ9 VALUES ZEROS.
        77  WRK-NOTA-ERRO       PIC 9(001) VALUES ZEROS.
+       77  IMPRESSAO-STATUS    PIC 9(002).
+       77  GENEROS-STATUS          PIC 9(002).
+       77  DISTRIBUIDORAS-STATUS   PIC 9(002).
+       77  WRK-GENERO-ERRO         PIC 9(001) VALUES ZEROS.
+       77  WRK-DISTRIBUIDORA-ERRO  PIC 9(001) VALUES ZEROS.
+       77  WRK-DURACAO-ERRO        PIC 9(001) VALUES ZEROS.
+       77  WRK-TITULO-ERRO         PIC 9(001) VALUES ZEROS.
+       77  CSV-STATUS              PIC 9(002).
+       77  WRK-CODFILME-ED         PIC Z(004)9.
+       77  WRK-DURACAO-ED          PIC Z(002)9.
+       77  WRK-NOTA-ED             PIC Z9.
+       77  LOG-STATUS              PIC 9(002).
+       77  WRK-LOG-OPERACAO        PIC X(008).
+       77  WRK-LOG-CODFILME        PIC 9(005).
+
+       01  WRK-LOG-ANT.
+           05  WRK-LOG-ANT-TITULO          PIC X(030).
+           05  WRK-LOG-ANT-GENERO          PIC X(008).
+           05  WRK-LOG-ANT-DURACAO         PIC 9(003).
+           05  WRK-LOG-ANT-DISTRIBUIDORA   PIC X(015).
+           05  WRK-LOG-ANT-NOTA            PIC 9(002).
+
+       01  WRK-LOG-NOVO.
+           05  WRK-LOG-NOVO-TITULO         PIC X(030).
+           05  WRK-LOG-NOVO-GENERO         PIC X(008).
+           05  WRK-LOG-NOVO-DURACAO        PIC 9(003).
+           05  WRK-LOG-NOVO-DISTRIBUIDORA  PIC X(015).
+           05  WRK-LOG-NOVO-NOTA           PIC 9(002).
+
+       77  WRK-QTD-GENEROS         PIC 9(003) VALUES ZEROS.
+       77  WRK-QTD-DIST            PIC 9(003) VALUES ZEROS.
+       77  WRK-GEN-LIMITE          PIC 9(001) VALUES ZEROS.
+       77  WRK-DIST-LIMITE         PIC 9(001) VALUES ZEROS.
+       77  WRK-ACHOU               PIC 9(001) VALUES ZEROS.
+       77  WRK-MAIS-REGISTROS      PIC 9(001) VALUES ZEROS.
+       77  WRK-TG-MEDIA            PIC 9(003)V99 VALUES ZEROS.
+       77  WRK-TG-MEDIA-ED         PIC ZZ9,99.
+       77  WRK-TD-SOMA-ED          PIC ZZZ.ZZ9.
+       77  WRK-TG-QTD-ED           PIC ZZ9.
+
+       01  WRK-TAB-GENEROS.
+           05  WRK-TAB-GENERO OCCURS 50 TIMES INDEXED BY IDX-GEN.
+               10  WRK-TG-GENERO       PIC X(008).
+               10  WRK-TG-QTD          PIC 9(005) VALUE ZERO.
+               10  WRK-TG-SOMA-NOTA    PIC 9(007) VALUE ZERO.
+
+       01  WRK-TAB-DISTRIBUIDORAS.
+           05  WRK-TAB-DIST OCCURS 100 TIMES INDEXED BY IDX-DIST.
+               10  WRK-TD-DISTRIBUIDORA  PIC X(015).
+               10  WRK-TD-SOMA-DURACAO   PIC 9(008) VALUE ZERO.
+
+       77  WRK-MODO-CONSULTA      PIC X(001).
+       77  WRK-BUSCA-TITULO       PIC X(030).
+       77  WRK-LEN-BUSCA          PIC 9(003).
+       77  WRK-FILTRO-GENERO          PIC X(008).
+       77  WRK-FILTRO-DISTRIBUIDORA   PIC X(015).
+       77  WRK-FILTRO-NOTA-MIN        PIC 9(002).
+       77  WRK-FILTRO-OK              PIC 9(001) VALUES ZEROS.
+       77  WRK-RETOMAR                PIC X(001).
+       77  WRK-ULTIMO-CODFILME        PIC 9(005) VALUES ZEROS.
+       77  WRK-PAROU-MANUAL           PIC 9(001) VALUES ZEROS.
+       77  WRK-MODO-DOMINIO           PIC X(001).
+
+       01  WRK-LINHA-IMPRESSAO.
+           05  IMP-CODFILME        PIC 9(005).
+           05  FILLER              PIC X(006) VALUE SPACES.
+           05  IMP-TITULO          PIC X(030).
+           05  FILLER              PIC X(002) VALUE SPACES.
+           05  IMP-GENERO          PIC X(008).
+           05  FILLER              PIC X(002) VALUE SPACES.
+           05  IMP-DURACAO         PIC 9(003).
+           05  FILLER              PIC X(007) VALUE SPACES.
+           05  IMP-DISTRIBUIDORA   PIC X(015).
+           05  FILLER              PIC X(001) VALUE SPACES.
+           05  IMP-NOTA            PIC 9(002).
 
        SCREEN                      SECTION.
        01  TELA.
@@ -82,15 +232,19 @@
            05  LIMPA-TELA-GERAL.
                10  BLANK SCREEN.
 
-       01  MENU.
+       01  TELA-MENU.
            05  LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
            05  LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
            05  LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
            05  LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
            05  LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
-           05  LINE 12 COLUMN 15 VALUE 'X - ENCERRAR'.
-           05  LINE 13 COLUMN 15 VALUE 'OPCAO...'.
-           05  LINE 13 COLUMN 24 USING WRK-OPCAO.
+           05  LINE 12 COLUMN 15 VALUE '6 - IMPRIMIR'.
+           05  LINE 13 COLUMN 15 VALUE '7 - EXPORTAR CSV'.
+           05  LINE 14 COLUMN 15 VALUE '8 - RESUMO'.
+           05  LINE 15 COLUMN 15 VALUE '9 - CADASTRAR GENERO/DISTRIB.'.
+           05  LINE 16 COLUMN 15 VALUE 'X - ENCERRAR'.
+           05  LINE 17 COLUMN 15 VALUE 'OPCAO...'.
+           05  LINE 17 COLUMN 24 USING WRK-OPCAO.
 
        01  TELA-REGISTRO.
            05  CHAVE FOREGROUND-COLOR 2.
@@ -135,10 +289,31 @@
                OPEN I-O FILMES
            END-IF.
 
+           OPEN I-O GENEROS
+           IF GENEROS-STATUS EQUAL 35 THEN
+               OPEN OUTPUT GENEROS
+               CLOSE GENEROS
+               OPEN I-O GENEROS
+           END-IF.
+
+           OPEN I-O DISTRIBUIDORAS
+           IF DISTRIBUIDORAS-STATUS EQUAL 35 THEN
+               OPEN OUTPUT DISTRIBUIDORAS
+               CLOSE DISTRIBUIDORAS
+               OPEN I-O DISTRIBUIDORAS
+           END-IF.
+
+           OPEN EXTEND FILMES-LOG.
+           IF LOG-STATUS EQUAL 35
+               OPEN OUTPUT FILMES-LOG
+               CLOSE FILMES-LOG
+               OPEN EXTEND FILMES-LOG
+           END-IF.
+
            MOVE SPACES TO WRK-OPCAO.
            MOVE 'MENU' TO WRK-TITULO.
            DISPLAY TELA.
-           ACCEPT MENU.
+           ACCEPT TELA-MENU.
 
        0200-PROCESSAR              SECTION.
            MOVE SPACES TO FILMES-REG WRK-TECLA WRK-MSG-ERRO.
@@ -153,6 +328,14 @@
                    PERFORM 0700-EXCLUIR
                WHEN 5
                    PERFORM 0800-RELATORIO-TELA
+               WHEN 6
+                   PERFORM 0900-IMPRIMIR
+               WHEN 7
+                   PERFORM 1000-EXPORTAR-CSV
+               WHEN 8
+                   PERFORM 1100-RESUMO
+               WHEN 9
+                   PERFORM 1200-MANTER-DOMINIOS
 
                WHEN OTHER
                    IF WRK-OPCAO NOT EQUAL "X" AND NOT EQUAL "x"
@@ -164,6 +347,9 @@
 
        0300-FINALIZAR              SECTION.
            CLOSE FILMES.
+           CLOSE GENEROS.
+           CLOSE DISTRIBUIDORAS.
+           CLOSE FILMES-LOG.
 
        0400-INCLUIR                SECTION.
            MOVE 'INCLUIR' TO WRK-TITULO.
@@ -176,8 +362,20 @@
                READ FILMES
                INVALID KEY
                    PERFORM 0830-VALIDAR-NOTA
+                   PERFORM 0840-VALIDAR-GENERO
+                   PERFORM 0850-VALIDAR-DISTRIBUIDORA
+                   PERFORM 0860-VALIDAR-DURACAO
+                   PERFORM 0870-VALIDAR-TITULO
                    IF WRK-NOTA-ERRO EQUAL 1
+                      OR WRK-GENERO-ERRO EQUAL 1
+                      OR WRK-DISTRIBUIDORA-ERRO EQUAL 1
+                      OR WRK-DURACAO-ERRO EQUAL 1
+                      OR WRK-TITULO-ERRO EQUAL 1
                        MOVE 0 TO WRK-NOTA-ERRO
+                       MOVE 0 TO WRK-GENERO-ERRO
+                       MOVE 0 TO WRK-DISTRIBUIDORA-ERRO
+                       MOVE 0 TO WRK-DURACAO-ERRO
+                       MOVE 0 TO WRK-TITULO-ERRO
                        DISPLAY "TENTAR GRAVAR NOVAMENTE? (S/N)"
                            LINE 21 COLUMN 10
                    ELSE
@@ -197,6 +395,16 @@
                            NOT INVALID KEY
                                MOVE 'FILME CRIADO' TO WRK-MSG-ERRO
                                DISPLAY MOSTRA-ERRO
+                               MOVE 'INCLUIR' TO WRK-LOG-OPERACAO
+                               MOVE CODFILME TO WRK-LOG-CODFILME
+                               INITIALIZE WRK-LOG-ANT
+                               MOVE TITULO TO WRK-LOG-NOVO-TITULO
+                               MOVE GENERO TO WRK-LOG-NOVO-GENERO
+                               MOVE DURACAO TO WRK-LOG-NOVO-DURACAO
+                               MOVE DISTRIBUIDORA
+                                   TO WRK-LOG-NOVO-DISTRIBUIDORA
+                               MOVE NOTA TO WRK-LOG-NOVO-NOTA
+                               PERFORM 0880-GRAVAR-LOG
                        END-WRITE
 
                        DISPLAY "DESEJA GRAVAR MAIS UM REGISTRO? (S/N)"
@@ -220,18 +428,29 @@
            PERFORM UNTIL WRK-TECLA EQUAL "N" OR WRK-TECLA EQUAL "n"
                DISPLAY TELA
                DISPLAY AVISO-SAIR
-               DISPLAY TELA-REGISTRO
-               ACCEPT CHAVE
-               READ FILMES
-                   INVALID KEY
-                       MOVE 'FILME NAO ENCONTRADO' TO WRK-MSG-ERRO
-                   NOT INVALID KEY
-                       MOVE 'FILME ENCONTRADO' TO WRK-MSG-ERRO
-                       DISPLAY SS-DADOS
-               END-READ
-
-               DISPLAY MOSTRA-ERRO
+               MOVE SPACES TO WRK-MODO-CONSULTA
+               DISPLAY "PESQUISAR POR : 1-CODIGO 2-TITULO 3-GENERO"
+                                               LINE 09 COLUMN 10
+               ACCEPT  WRK-MODO-CONSULTA      LINE 09 COLUMN 54
 
+               EVALUATE WRK-MODO-CONSULTA
+                   WHEN '2'
+                       PERFORM 0510-CONSULTA-TITULO
+                   WHEN '3'
+                       PERFORM 0520-CONSULTA-GENERO
+                   WHEN OTHER
+                       DISPLAY TELA-REGISTRO
+                       ACCEPT CHAVE
+                       READ FILMES
+                           INVALID KEY
+                               MOVE 'FILME NAO ENCONTRADO'
+                                   TO WRK-MSG-ERRO
+                           NOT INVALID KEY
+                               MOVE 'FILME ENCONTRADO' TO WRK-MSG-ERRO
+                               DISPLAY SS-DADOS
+                       END-READ
+                       DISPLAY MOSTRA-ERRO
+               END-EVALUATE
 
                DISPLAY "DESEJA REALIZAR UMA NOVA CONSULTA? (S/N)"
                                                LINE 20 COLUMN 10
@@ -239,6 +458,101 @@
                INITIALIZE FILMES-REG
            END-PERFORM.
 
+       0510-CONSULTA-TITULO        SECTION.
+           MOVE SPACES TO WRK-BUSCA-TITULO.
+           DISPLAY "DIGITE PARTE DO TITULO.: "  LINE 10 COLUMN 10.
+           ACCEPT  WRK-BUSCA-TITULO             LINE 10 COLUMN 36.
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (WRK-BUSCA-TITULO))
+               TO WRK-LEN-BUSCA.
+           MOVE 0 TO WRK-ACHOU.
+
+           MOVE WRK-BUSCA-TITULO TO TITULO.
+           START FILMES KEY IS NOT LESS THAN TITULO
+               INVALID KEY
+                   MOVE 'FILME NAO ENCONTRADO' TO WRK-MSG-ERRO
+           END-START.
+
+           MOVE 0 TO WRK-MAIS-REGISTROS.
+           IF FILMES-STATUS EQUAL 0
+               MOVE 11 TO WRK-LINHA
+               READ FILMES NEXT RECORD
+                   AT END MOVE 10 TO FILMES-STATUS
+               END-READ
+               PERFORM UNTIL FILMES-STATUS EQUAL 10
+                   OR TITULO (1 : WRK-LEN-BUSCA) NOT EQUAL
+                      WRK-BUSCA-TITULO (1 : WRK-LEN-BUSCA)
+                   OR WRK-MAIS-REGISTROS EQUAL 1
+                   IF WRK-LINHA GREATER 19
+                       MOVE 1 TO WRK-MAIS-REGISTROS
+                   ELSE
+                       MOVE 1 TO WRK-ACHOU
+                       DISPLAY TITULO  LINE WRK-LINHA COLUMN 10
+                       DISPLAY GENERO  LINE WRK-LINHA COLUMN 45
+                       ADD 1 TO WRK-LINHA
+                       READ FILMES NEXT RECORD
+                           AT END MOVE 10 TO FILMES-STATUS
+                       END-READ
+                   END-IF
+               END-PERFORM
+               IF WRK-ACHOU EQUAL 1
+                   MOVE 'FILME(S) ENCONTRADO(S)' TO WRK-MSG-ERRO
+               ELSE
+                   MOVE 'FILME NAO ENCONTRADO' TO WRK-MSG-ERRO
+               END-IF
+               IF WRK-MAIS-REGISTROS EQUAL 1
+                   MOVE 'MAIS REGISTROS EXISTEM, REFINE A BUSCA'
+                       TO WRK-MSG-ERRO
+               END-IF
+           END-IF.
+
+           DISPLAY MOSTRA-ERRO.
+
+       0520-CONSULTA-GENERO        SECTION.
+           MOVE SPACES TO GENERO.
+           DISPLAY "DIGITE O GENERO........: "  LINE 10 COLUMN 10.
+           ACCEPT  GENERO                       LINE 10 COLUMN 36.
+           MOVE GENERO TO WRK-BUSCA-TITULO.
+           MOVE 0 TO WRK-ACHOU.
+
+           START FILMES KEY IS EQUAL TO GENERO
+               INVALID KEY
+                   MOVE 'FILME NAO ENCONTRADO' TO WRK-MSG-ERRO
+           END-START.
+
+           MOVE 0 TO WRK-MAIS-REGISTROS.
+           IF FILMES-STATUS EQUAL 0
+               MOVE 11 TO WRK-LINHA
+               READ FILMES NEXT RECORD
+                   AT END MOVE 10 TO FILMES-STATUS
+               END-READ
+               PERFORM UNTIL FILMES-STATUS EQUAL 10
+                   OR GENERO NOT EQUAL WRK-BUSCA-TITULO (1 : 8)
+                   OR WRK-MAIS-REGISTROS EQUAL 1
+                   IF WRK-LINHA GREATER 19
+                       MOVE 1 TO WRK-MAIS-REGISTROS
+                   ELSE
+                       MOVE 1 TO WRK-ACHOU
+                       DISPLAY TITULO  LINE WRK-LINHA COLUMN 10
+                       DISPLAY DISTRIBUIDORA LINE WRK-LINHA COLUMN 45
+                       ADD 1 TO WRK-LINHA
+                       READ FILMES NEXT RECORD
+                           AT END MOVE 10 TO FILMES-STATUS
+                       END-READ
+                   END-IF
+               END-PERFORM
+               IF WRK-ACHOU EQUAL 1
+                   MOVE 'FILME(S) ENCONTRADO(S)' TO WRK-MSG-ERRO
+               ELSE
+                   MOVE 'FILME NAO ENCONTRADO' TO WRK-MSG-ERRO
+               END-IF
+               IF WRK-MAIS-REGISTROS EQUAL 1
+                   MOVE 'MAIS REGISTROS EXISTEM, REFINE A BUSCA'
+                       TO WRK-MSG-ERRO
+               END-IF
+           END-IF.
+
+           DISPLAY MOSTRA-ERRO.
+
        0600-ALTERAR               SECTION.
            MOVE 'ALTERAR' TO WRK-TITULO.
 
@@ -257,11 +571,30 @@
                    NOT INVALID KEY
                        MOVE 'FILME ENCONTRADO' TO WRK-MSG-ERRO
                        DISPLAY MOSTRA-ERRO
+
+                       MOVE TITULO        TO WRK-LOG-ANT-TITULO
+                       MOVE GENERO        TO WRK-LOG-ANT-GENERO
+                       MOVE DURACAO       TO WRK-LOG-ANT-DURACAO
+                       MOVE DISTRIBUIDORA TO WRK-LOG-ANT-DISTRIBUIDORA
+                       MOVE NOTA          TO WRK-LOG-ANT-NOTA
+
                        ACCEPT SS-DADOS
 
                        PERFORM 0830-VALIDAR-NOTA
+                       PERFORM 0840-VALIDAR-GENERO
+                       PERFORM 0850-VALIDAR-DISTRIBUIDORA
+                       PERFORM 0860-VALIDAR-DURACAO
+                       PERFORM 0870-VALIDAR-TITULO
                        IF WRK-NOTA-ERRO EQUAL 1
+                          OR WRK-GENERO-ERRO EQUAL 1
+                          OR WRK-DISTRIBUIDORA-ERRO EQUAL 1
+                          OR WRK-DURACAO-ERRO EQUAL 1
+                          OR WRK-TITULO-ERRO EQUAL 1
                            MOVE 0 TO WRK-NOTA-ERRO
+                           MOVE 0 TO WRK-GENERO-ERRO
+                           MOVE 0 TO WRK-DISTRIBUIDORA-ERRO
+                           MOVE 0 TO WRK-DURACAO-ERRO
+                           MOVE 0 TO WRK-TITULO-ERRO
                            DISPLAY "TENTAR GRAVAR NOVAMENTE? (S/N)"
                                LINE 21 COLUMN 10
                        ELSE
@@ -282,6 +615,15 @@
                            IF FILMES-STATUS EQUAL 0
                                MOVE 'REGISTRO ALTERADO' TO WRK-MSG-ERRO
                                DISPLAY MOSTRA-ERRO
+                               MOVE 'ALTERAR' TO WRK-LOG-OPERACAO
+                               MOVE CODFILME TO WRK-LOG-CODFILME
+                               MOVE TITULO TO WRK-LOG-NOVO-TITULO
+                               MOVE GENERO TO WRK-LOG-NOVO-GENERO
+                               MOVE DURACAO TO WRK-LOG-NOVO-DURACAO
+                               MOVE DISTRIBUIDORA
+                                   TO WRK-LOG-NOVO-DISTRIBUIDORA
+                               MOVE NOTA TO WRK-LOG-NOVO-NOTA
+                               PERFORM 0880-GRAVAR-LOG
                            ELSE
                                MOVE 'REGISTRO NAO ALTERADO'
                                    TO WRK-MSG-ERRO
@@ -325,6 +667,12 @@
                            EXIT SECTION
                        END-IF
 
+                       MOVE TITULO        TO WRK-LOG-ANT-TITULO
+                       MOVE GENERO        TO WRK-LOG-ANT-GENERO
+                       MOVE DURACAO       TO WRK-LOG-ANT-DURACAO
+                       MOVE DISTRIBUIDORA TO WRK-LOG-ANT-DISTRIBUIDORA
+                       MOVE NOTA          TO WRK-LOG-ANT-NOTA
+
                        DELETE FILMES
                            INVALID KEY
                                MOVE 'NAO EXCLUIDO' TO WRK-MSG-ERRO
@@ -332,6 +680,10 @@
                            NOT INVALID KEY
                                MOVE "FILME EXCLUIDO" TO WRK-MSG-ERRO
                                DISPLAY MOSTRA-ERRO
+                               MOVE 'EXCLUIR' TO WRK-LOG-OPERACAO
+                               MOVE CODFILME TO WRK-LOG-CODFILME
+                               INITIALIZE WRK-LOG-NOVO
+                               PERFORM 0880-GRAVAR-LOG
                        END-DELETE
 
                        DISPLAY "DESEJA EXCLUIR OUTRO FILME? (S/N)"
@@ -343,14 +695,28 @@
            END-PERFORM.
 
        0800-RELATORIO-TELA             SECTION.
+           MOVE 0 TO WRK-PAROU-MANUAL.
+           PERFORM 0890-FILTRAR-RELATORIO.
+
            OPEN INPUT RELATORIO.
            MOVE 1 TO WRK-PAGINA.
            MOVE 0 TO WRK-LIDOS.
            PERFORM 0810-CABEC.
 
-           READ RELATORIO
+           MOVE 0 TO FILMES2-STATUS.
+           IF WRK-RETOMAR EQUAL "S" OR WRK-RETOMAR EQUAL "s"
+               MOVE WRK-ULTIMO-CODFILME TO CODFILME2
+               START RELATORIO KEY IS GREATER THAN FILMES2-CHAVE
+                   INVALID KEY
+                       MOVE 10 TO FILMES2-STATUS
+               END-START
+           END-IF.
+
+           PERFORM 0896-PROXIMO-FILTRADO.
+
            PERFORM UNTIL FILMES2-STATUS EQUAL 10
                ADD 1 TO WRK-LIDOS
+               MOVE CODFILME2 TO WRK-ULTIMO-CODFILME
 
                DISPLAY CODFILME2       LINE WRK-LINHA COLUMN 01
                DISPLAY TITULO2         LINE WRK-LINHA COLUMN 12
@@ -359,17 +725,22 @@
                DISPLAY DISTRIBUIDORA2  LINE WRK-LINHA COLUMN 64
                DISPLAY NOTA2           LINE WRK-LINHA COLUMN 80
 
-               READ RELATORIO
+               PERFORM 0896-PROXIMO-FILTRADO
 
                ADD 1 TO WRK-LINHA
 
                IF FILMES2-STATUS NOT EQUAL 10 AND WRK-LINHA > 6
                    ADD 1 TO WRK-PAGINA
-                   DISPLAY "PRESSIONE ENTER PARA CONTINUAR"
+                   DISPLAY "ENTER=CONTINUAR  F=PARAR E GUARDAR POSICAO"
                        LINE 20 COLUMN 10
                    ACCEPT  WRK-TECLA
-                       LINE 20 COLUMN 60
-                   PERFORM 0810-CABEC
+                       LINE 20 COLUMN 65
+                   IF WRK-TECLA EQUAL "F" OR WRK-TECLA EQUAL "f"
+                       MOVE 10 TO FILMES2-STATUS
+                       MOVE 1  TO WRK-PAROU-MANUAL
+                   ELSE
+                       PERFORM 0810-CABEC
+                   END-IF
                END-IF
 
                IF FILMES2-STATUS EQUAL 10
@@ -385,6 +756,15 @@
 
            END-PERFORM.
 
+           IF WRK-LIDOS EQUAL 0
+               MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSG-ERRO
+               ACCEPT MOSTRA-ERRO
+           END-IF.
+
+           IF WRK-PAROU-MANUAL EQUAL 0
+               MOVE 0 TO WRK-ULTIMO-CODFILME
+           END-IF.
+
            CLOSE RELATORIO.
 
        0810-CABEC                      SECTION.
@@ -411,8 +791,403 @@
 
        0830-VALIDAR-NOTA               SECTION.
            IF NOTA GREATER THAN 10 OR NOTA LESS THAN 0
-               MOVE 'NOTA INVALIDA, DEVE ESTAR ENTRE 0 E 10'
-                   TO WRK-MSG-ERRO
-               DISPLAY MSG-ERRO
+               DISPLAY 'NOTA INVALIDA, DEVE ESTAR ENTRE 0 E 10'
+                   LINE 16 COLUMN 10
                MOVE 1 TO WRK-NOTA-ERRO
            END-IF.
+
+       0840-VALIDAR-GENERO             SECTION.
+           MOVE GENERO TO GENERO-COD.
+           READ GENEROS KEY IS GENEROS-CHAVE
+               INVALID KEY
+                   DISPLAY 'GENERO INVALIDO' LINE 17 COLUMN 10
+                   MOVE 1 TO WRK-GENERO-ERRO
+           END-READ.
+
+       0850-VALIDAR-DISTRIBUIDORA      SECTION.
+           MOVE DISTRIBUIDORA TO DISTRIBUIDORA-COD.
+           READ DISTRIBUIDORAS KEY IS DISTRIBUIDORAS-CHAVE
+               INVALID KEY
+                   DISPLAY 'DISTRIBUIDORA INVALIDA' LINE 18 COLUMN 10
+                   MOVE 1 TO WRK-DISTRIBUIDORA-ERRO
+           END-READ.
+
+       0860-VALIDAR-DURACAO            SECTION.
+           IF DURACAO EQUAL 0
+               DISPLAY 'DURACAO INVALIDA, NAO PODE SER ZERO'
+                   LINE 19 COLUMN 10
+               MOVE 1 TO WRK-DURACAO-ERRO
+           ELSE
+               IF DURACAO GREATER THAN 500
+                   MOVE 'DURACAO SUSPEITA, GRAVAR MESMO ASSIM? (S/N)'
+                       TO WRK-MSG-ERRO
+                   ACCEPT MOSTRA-ERRO
+                   IF WRK-TECLA NOT EQUAL "S" AND
+                      WRK-TECLA NOT EQUAL "s"
+                       MOVE 1 TO WRK-DURACAO-ERRO
+                   END-IF
+               END-IF
+           END-IF.
+
+       0870-VALIDAR-TITULO             SECTION.
+           IF TITULO EQUAL SPACES
+               DISPLAY 'TITULO E OBRIGATORIO' LINE 20 COLUMN 10
+               MOVE 1 TO WRK-TITULO-ERRO
+           END-IF.
+
+       0880-GRAVAR-LOG                 SECTION.
+           MOVE FUNCTION CURRENT-DATE TO LOG-DATA-HORA.
+           MOVE WRK-LOG-OPERACAO       TO LOG-OPERACAO.
+           MOVE WRK-LOG-CODFILME       TO LOG-CODFILME.
+           MOVE WRK-LOG-ANT-TITULO     TO LOG-TITULO-ANT.
+           MOVE WRK-LOG-NOVO-TITULO    TO LOG-TITULO-NOVO.
+           MOVE WRK-LOG-ANT-GENERO     TO LOG-GENERO-ANT.
+           MOVE WRK-LOG-NOVO-GENERO    TO LOG-GENERO-NOVO.
+           MOVE WRK-LOG-ANT-DURACAO    TO LOG-DURACAO-ANT.
+           MOVE WRK-LOG-NOVO-DURACAO   TO LOG-DURACAO-NOVO.
+           MOVE WRK-LOG-ANT-DISTRIBUIDORA  TO LOG-DISTRIBUIDORA-ANT.
+           MOVE WRK-LOG-NOVO-DISTRIBUIDORA TO LOG-DISTRIBUIDORA-NOVO.
+           MOVE WRK-LOG-ANT-NOTA       TO LOG-NOTA-ANT.
+           MOVE WRK-LOG-NOVO-NOTA      TO LOG-NOTA-NOVO.
+           WRITE FILMES-LOG-REG.
+
+       0890-FILTRAR-RELATORIO          SECTION.
+           DISPLAY LIMPA-TELA-GERAL.
+           MOVE SPACES TO WRK-FILTRO-GENERO.
+           MOVE SPACES TO WRK-FILTRO-DISTRIBUIDORA.
+           MOVE 0      TO WRK-FILTRO-NOTA-MIN.
+           MOVE SPACES TO WRK-RETOMAR.
+
+           DISPLAY "FILTROS DO RELATORIO (ENTER P/ NAO FILTRAR)"
+                                           LINE 05 COLUMN 10.
+           DISPLAY "GENERO.........: "     LINE 07 COLUMN 10.
+           ACCEPT  WRK-FILTRO-GENERO       LINE 07 COLUMN 30.
+           DISPLAY "DISTRIBUIDORA..: "     LINE 08 COLUMN 10.
+           ACCEPT  WRK-FILTRO-DISTRIBUIDORA LINE 08 COLUMN 30.
+           DISPLAY "NOTA MINIMA....: "     LINE 09 COLUMN 10.
+           ACCEPT  WRK-FILTRO-NOTA-MIN     LINE 09 COLUMN 30.
+
+           IF WRK-ULTIMO-CODFILME NOT EQUAL 0
+               DISPLAY "RETOMAR A PARTIR DO CODFILME "
+                                           LINE 11 COLUMN 10
+               DISPLAY WRK-ULTIMO-CODFILME LINE 11 COLUMN 40
+               DISPLAY "? (S/N)"           LINE 11 COLUMN 46
+               ACCEPT  WRK-RETOMAR         LINE 11 COLUMN 54
+           END-IF.
+
+       0895-FILTRO-PASSOU              SECTION.
+           MOVE 1 TO WRK-FILTRO-OK.
+           IF WRK-FILTRO-GENERO NOT EQUAL SPACES
+               IF GENERO2 NOT EQUAL WRK-FILTRO-GENERO
+                   MOVE 0 TO WRK-FILTRO-OK
+               END-IF
+           END-IF.
+           IF WRK-FILTRO-DISTRIBUIDORA NOT EQUAL SPACES
+               IF DISTRIBUIDORA2 NOT EQUAL WRK-FILTRO-DISTRIBUIDORA
+                   MOVE 0 TO WRK-FILTRO-OK
+               END-IF
+           END-IF.
+           IF NOTA2 LESS THAN WRK-FILTRO-NOTA-MIN
+               MOVE 0 TO WRK-FILTRO-OK
+           END-IF.
+
+       0896-PROXIMO-FILTRADO           SECTION.
+           PERFORM UNTIL FILMES2-STATUS EQUAL 10
+               READ RELATORIO NEXT RECORD
+                   AT END MOVE 10 TO FILMES2-STATUS
+               END-READ
+               IF FILMES2-STATUS NOT EQUAL 10
+                   PERFORM 0895-FILTRO-PASSOU
+                   IF WRK-FILTRO-OK EQUAL 1
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       0900-IMPRIMIR                   SECTION.
+           MOVE 'IMPRIMIR' TO WRK-TITULO.
+           DISPLAY TELA.
+
+           OPEN INPUT RELATORIO.
+           OPEN OUTPUT IMPRESSAO.
+           MOVE 1 TO WRK-PAGINA.
+           MOVE 0 TO WRK-LIDOS.
+           PERFORM 0910-CABEC-IMPRESSAO.
+
+           READ RELATORIO NEXT RECORD
+           PERFORM UNTIL FILMES2-STATUS EQUAL 10
+               ADD 1 TO WRK-LIDOS
+
+               MOVE CODFILME2       TO IMP-CODFILME
+               MOVE TITULO2         TO IMP-TITULO
+               MOVE GENERO2         TO IMP-GENERO
+               MOVE DURACAO2        TO IMP-DURACAO
+               MOVE DISTRIBUIDORA2  TO IMP-DISTRIBUIDORA
+               MOVE NOTA2           TO IMP-NOTA
+               WRITE IMPRESSAO-REG FROM WRK-LINHA-IMPRESSAO
+
+               READ RELATORIO NEXT RECORD
+
+               ADD 1 TO WRK-LINHA
+
+               IF FILMES2-STATUS NOT EQUAL 10 AND WRK-LINHA > 60
+                   ADD 1 TO WRK-PAGINA
+                   PERFORM 0910-CABEC-IMPRESSAO
+               END-IF
+           END-PERFORM.
+
+           MOVE WRK-LIDOS TO WRK-LIDOS-ED
+           MOVE SPACES TO IMPRESSAO-REG
+           WRITE IMPRESSAO-REG
+           MOVE SPACES TO IMPRESSAO-REG
+           STRING 'REGISTROS IMPRESSOS: ' WRK-LIDOS-ED
+               DELIMITED BY SIZE INTO IMPRESSAO-REG
+           WRITE IMPRESSAO-REG
+
+           CLOSE RELATORIO.
+           CLOSE IMPRESSAO.
+
+           MOVE 'RELATORIO IMPRESSO EM ..\dados\RELATORIO.prn'
+               TO WRK-MSG-ERRO.
+           ACCEPT MOSTRA-ERRO.
+
+       0910-CABEC-IMPRESSAO            SECTION.
+           MOVE 1 TO WRK-LINHA.
+           MOVE WRK-PAGINA TO WRK-PAGINA-ED.
+           MOVE SPACES TO IMPRESSAO-REG.
+           STRING 'RELATORIO DE FILMES'  DELIMITED BY SIZE
+                  '          PAGINA: '   DELIMITED BY SIZE
+                  WRK-PAGINA-ED          DELIMITED BY SIZE
+               INTO IMPRESSAO-REG.
+           WRITE IMPRESSAO-REG.
+
+           MOVE SPACES TO IMPRESSAO-REG.
+           WRITE IMPRESSAO-REG.
+
+           MOVE
+              'CODFILME | TITULO                        | GENERO  | DU
+      -       'RACAO | DISTRIBUIDORA | NOTA |'
+              TO IMPRESSAO-REG.
+           WRITE IMPRESSAO-REG.
+
+           MOVE SPACES TO IMPRESSAO-REG.
+           WRITE IMPRESSAO-REG.
+           ADD 3 TO WRK-LINHA.
+
+       1000-EXPORTAR-CSV               SECTION.
+           MOVE 'EXPORTAR CSV' TO WRK-TITULO.
+           DISPLAY TELA.
+
+           OPEN INPUT RELATORIO.
+           OPEN OUTPUT ARQUIVO-CSV.
+           MOVE 0 TO WRK-LIDOS.
+
+           MOVE 'CODFILME,TITULO,GENERO,DURACAO,DISTRIBUIDORA,NOTA'
+               TO CSV-REG.
+           WRITE CSV-REG.
+
+           READ RELATORIO NEXT RECORD
+           PERFORM UNTIL FILMES2-STATUS EQUAL 10
+               ADD 1 TO WRK-LIDOS
+
+               MOVE CODFILME2 TO WRK-CODFILME-ED
+               MOVE DURACAO2  TO WRK-DURACAO-ED
+               MOVE NOTA2     TO WRK-NOTA-ED
+
+               MOVE SPACES TO CSV-REG
+               STRING
+                   FUNCTION TRIM(WRK-CODFILME-ED)     DELIMITED BY SIZE
+                   ','                                DELIMITED BY SIZE
+                   '"'                                DELIMITED BY SIZE
+                   FUNCTION TRIM(TITULO2)             DELIMITED BY SIZE
+                   '"'                                DELIMITED BY SIZE
+                   ','                                DELIMITED BY SIZE
+                   FUNCTION TRIM(GENERO2)             DELIMITED BY SIZE
+                   ','                                DELIMITED BY SIZE
+                   FUNCTION TRIM(WRK-DURACAO-ED)      DELIMITED BY SIZE
+                   ','                                DELIMITED BY SIZE
+                   FUNCTION TRIM(DISTRIBUIDORA2)      DELIMITED BY SIZE
+                   ','                                DELIMITED BY SIZE
+                   FUNCTION TRIM(WRK-NOTA-ED)         DELIMITED BY SIZE
+                   INTO CSV-REG
+               END-STRING
+               WRITE CSV-REG
+
+               READ RELATORIO NEXT RECORD
+           END-PERFORM.
+
+           CLOSE RELATORIO.
+           CLOSE ARQUIVO-CSV.
+
+           MOVE WRK-LIDOS TO WRK-LIDOS-ED.
+           MOVE 'CSV GERADO EM ..\dados\FILMES.csv' TO WRK-MSG-ERRO.
+           ACCEPT MOSTRA-ERRO.
+
+       1100-RESUMO                     SECTION.
+           MOVE 'RESUMO' TO WRK-TITULO.
+           DISPLAY TELA.
+
+           MOVE 0 TO WRK-QTD-GENEROS WRK-QTD-DIST.
+           MOVE 0 TO WRK-GEN-LIMITE WRK-DIST-LIMITE.
+           INITIALIZE WRK-TAB-GENEROS WRK-TAB-DISTRIBUIDORAS.
+
+           OPEN INPUT RELATORIO.
+           READ RELATORIO NEXT RECORD
+           PERFORM UNTIL FILMES2-STATUS EQUAL 10
+               PERFORM 1110-ACUMULAR-GENERO
+               PERFORM 1120-ACUMULAR-DISTRIBUIDORA
+               READ RELATORIO NEXT RECORD
+           END-PERFORM.
+           CLOSE RELATORIO.
+
+           PERFORM 1130-EXIBIR-RESUMO.
+
+       1110-ACUMULAR-GENERO            SECTION.
+           MOVE 0 TO WRK-ACHOU.
+           PERFORM VARYING IDX-GEN FROM 1 BY 1
+                   UNTIL IDX-GEN > WRK-QTD-GENEROS
+               IF WRK-TG-GENERO(IDX-GEN) EQUAL GENERO2
+                   ADD 1    TO WRK-TG-QTD(IDX-GEN)
+                   ADD NOTA2 TO WRK-TG-SOMA-NOTA(IDX-GEN)
+                   MOVE 1 TO WRK-ACHOU
+               END-IF
+           END-PERFORM.
+
+           IF WRK-ACHOU EQUAL 0
+               IF WRK-QTD-GENEROS < 50
+                   ADD 1 TO WRK-QTD-GENEROS
+                   MOVE GENERO2 TO WRK-TG-GENERO(WRK-QTD-GENEROS)
+                   MOVE 1       TO WRK-TG-QTD(WRK-QTD-GENEROS)
+                   MOVE NOTA2   TO WRK-TG-SOMA-NOTA(WRK-QTD-GENEROS)
+               ELSE
+                   MOVE 1 TO WRK-GEN-LIMITE
+               END-IF
+           END-IF.
+
+       1120-ACUMULAR-DISTRIBUIDORA     SECTION.
+           MOVE 0 TO WRK-ACHOU.
+           PERFORM VARYING IDX-DIST FROM 1 BY 1
+                   UNTIL IDX-DIST > WRK-QTD-DIST
+               IF WRK-TD-DISTRIBUIDORA(IDX-DIST) EQUAL DISTRIBUIDORA2
+                   ADD DURACAO2 TO WRK-TD-SOMA-DURACAO(IDX-DIST)
+                   MOVE 1 TO WRK-ACHOU
+               END-IF
+           END-PERFORM.
+
+           IF WRK-ACHOU EQUAL 0
+               IF WRK-QTD-DIST < 100
+                   ADD 1 TO WRK-QTD-DIST
+                   MOVE DISTRIBUIDORA2 TO
+                       WRK-TD-DISTRIBUIDORA(WRK-QTD-DIST)
+                   MOVE DURACAO2       TO
+                       WRK-TD-SOMA-DURACAO(WRK-QTD-DIST)
+               ELSE
+                   MOVE 1 TO WRK-DIST-LIMITE
+               END-IF
+           END-IF.
+
+       1130-EXIBIR-RESUMO               SECTION.
+           DISPLAY LIMPA-TELA-GERAL.
+           DISPLAY 'RESUMO DO CATALOGO POR GENERO' LINE 01 COLUMN 01.
+           DISPLAY 'GENERO   | QTD | MEDIA NOTA'    LINE 02 COLUMN 01.
+
+           MOVE 3 TO WRK-LINHA.
+           PERFORM VARYING IDX-GEN FROM 1 BY 1
+                   UNTIL IDX-GEN > WRK-QTD-GENEROS
+               COMPUTE WRK-TG-MEDIA =
+                   WRK-TG-SOMA-NOTA(IDX-GEN) / WRK-TG-QTD(IDX-GEN)
+               MOVE WRK-TG-MEDIA    TO WRK-TG-MEDIA-ED
+               MOVE WRK-TG-QTD(IDX-GEN) TO WRK-TG-QTD-ED
+
+               DISPLAY WRK-TG-GENERO(IDX-GEN) LINE WRK-LINHA COLUMN 01
+               DISPLAY WRK-TG-QTD-ED          LINE WRK-LINHA COLUMN 12
+               DISPLAY WRK-TG-MEDIA-ED        LINE WRK-LINHA COLUMN 19
+               ADD 1 TO WRK-LINHA
+           END-PERFORM.
+
+           ADD 1 TO WRK-LINHA.
+           DISPLAY 'TOTAL DE MINUTOS POR DISTRIBUIDORA'
+               LINE WRK-LINHA COLUMN 01.
+           ADD 1 TO WRK-LINHA.
+           DISPLAY 'DISTRIBUIDORA   | TOTAL DURACAO'
+               LINE WRK-LINHA COLUMN 01.
+           ADD 1 TO WRK-LINHA.
+
+           PERFORM VARYING IDX-DIST FROM 1 BY 1
+                   UNTIL IDX-DIST > WRK-QTD-DIST
+               MOVE WRK-TD-SOMA-DURACAO(IDX-DIST) TO WRK-TD-SOMA-ED
+               DISPLAY WRK-TD-DISTRIBUIDORA(IDX-DIST)
+                   LINE WRK-LINHA COLUMN 01
+               DISPLAY WRK-TD-SOMA-ED
+                   LINE WRK-LINHA COLUMN 19
+               ADD 1 TO WRK-LINHA
+           END-PERFORM.
+
+           IF WRK-GEN-LIMITE EQUAL 1 OR WRK-DIST-LIMITE EQUAL 1
+               DISPLAY 'RESUMO PARCIAL - LIMITE DE GENEROS/DISTRIB.'
+                   LINE 21 COLUMN 01
+               DISPLAY 'ATINGIDO, ALGUNS ITENS NAO FORAM SOMADOS'
+                   LINE 22 COLUMN 01
+           END-IF.
+
+           DISPLAY "PRESSIONE ENTER PARA SAIR" LINE 23 COLUMN 10.
+           ACCEPT WRK-TECLA                    LINE 23 COLUMN 40.
+
+       1200-MANTER-DOMINIOS             SECTION.
+           MOVE 'DOMINIOS' TO WRK-TITULO.
+           MOVE SPACES     TO WRK-TECLA.
+
+           PERFORM UNTIL WRK-TECLA EQUAL "N" OR WRK-TECLA EQUAL "n"
+               DISPLAY TELA
+               DISPLAY AVISO-SAIR
+               MOVE SPACES TO WRK-MODO-DOMINIO
+               DISPLAY "CADASTRAR: 1-GENERO  2-DISTRIBUIDORA"
+                                               LINE 09 COLUMN 10
+               ACCEPT  WRK-MODO-DOMINIO       LINE 09 COLUMN 50
+
+               EVALUATE WRK-MODO-DOMINIO
+                   WHEN '1'
+                       PERFORM 1210-CADASTRAR-GENERO
+                   WHEN '2'
+                       PERFORM 1220-CADASTRAR-DISTRIBUIDORA
+                   WHEN OTHER
+                       MOVE 'OPCAO INVALIDA' TO WRK-MSG-ERRO
+                       DISPLAY MOSTRA-ERRO
+               END-EVALUATE
+
+               DISPLAY "DESEJA CADASTRAR OUTRO ITEM? (S/N)"
+                                               LINE 20 COLUMN 10
+               ACCEPT  WRK-TECLA               LINE 20 COLUMN 50
+           END-PERFORM.
+
+       1210-CADASTRAR-GENERO             SECTION.
+           MOVE SPACES TO GENEROS-REG.
+           DISPLAY "CODIGO DO GENERO....: "    LINE 11 COLUMN 10.
+           ACCEPT  GENERO-COD                  LINE 11 COLUMN 35.
+           DISPLAY "DESCRICAO...........: "    LINE 12 COLUMN 10.
+           ACCEPT  GENERO-DESC                 LINE 12 COLUMN 35.
+
+           WRITE GENEROS-REG
+               INVALID KEY
+                   MOVE 'GENERO JA CADASTRADO' TO WRK-MSG-ERRO
+               NOT INVALID KEY
+                   MOVE 'GENERO CADASTRADO' TO WRK-MSG-ERRO
+           END-WRITE.
+
+           DISPLAY MOSTRA-ERRO.
+
+       1220-CADASTRAR-DISTRIBUIDORA      SECTION.
+           MOVE SPACES TO DISTRIBUIDORAS-REG.
+           DISPLAY "CODIGO DA DISTRIBUIDORA: "  LINE 11 COLUMN 10.
+           ACCEPT  DISTRIBUIDORA-COD            LINE 11 COLUMN 40.
+           DISPLAY "DESCRICAO...............: " LINE 12 COLUMN 10.
+           ACCEPT  DISTRIBUIDORA-DESC           LINE 12 COLUMN 40.
+
+           WRITE DISTRIBUIDORAS-REG
+               INVALID KEY
+                   MOVE 'DISTRIBUIDORA JA CADASTRADA' TO WRK-MSG-ERRO
+               NOT INVALID KEY
+                   MOVE 'DISTRIBUIDORA CADASTRADA' TO WRK-MSG-ERRO
+           END-WRITE.
+
+           DISPLAY MOSTRA-ERRO.
